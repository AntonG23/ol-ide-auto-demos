@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMSEXPSUM.
+      *
+      *    Daily Credit Exposure Summary Report
+      *
+      *    Walks every customer's cards through the IMSFIN2 builder
+      *    and totals CARD-USAGE across all cards for every customer
+      *    processed in the run, printing a grand total plus a
+      *    by-card-type subtotal so Finance gets one daily exposure
+      *    figure instead of totaling raw dumps themselves.
+      *
+      *    LS-RESTART-KEY is the JCL PARM for this step. Blank for a
+      *    fresh run; to restart after an abend, rerun with PARM set
+      *    to the last checkpoint ID IMSFIN2 DISPLAYed to the job log.
+      *    On a restart, WS-CUSTOMER-COUNT/WS-GRAND-TOTAL/WS-TYPE-
+      *    TOTAL ride along on IMSFIN2's own checkpoint (via WS-ACCUM-
+      *    SAVE-AREA) so the totals printed at the end still cover
+      *    every customer processed before the abend, and the report
+      *    is opened EXTEND instead of OUTPUT so the rows already
+      *    written aren't wiped out.
+      *
+      *    9800-SAVE-ACCUMULATORS always runs right after
+      *    1000-TOTAL-CUSTOMER-CARDS has folded in the customer just
+      *    returned, and right before the next CALL 'IMSFIN2' - that
+      *    next call is what actually fires the checkpoint IMSFIN2
+      *    scheduled while returning this customer, so the
+      *    accumulator snapshot it checkpoints always includes the
+      *    customer whose read crossed the checkpoint boundary.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPOSURE-RPT ASSIGN TO RPTPRT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPOSURE-RPT.
+       01  RPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQUEST            PIC X.
+       01  WS-MASK-SWITCH        PIC X VALUE 'N'.
+       01  WS-END-SWITCH         PIC X.
+           88  NO-MORE-CUSTOMERS VALUE 'Y'.
+       01  WS-CHKP-ID            PIC X(8).
+       01  WS-REJECT-COUNT       PIC 9(7) VALUE 0.
+       COPY "IMSFIN2.out.cpy".
+       COPY "CardTypeTable.cpy".
+
+       01  WS-CARD-IDX           PIC 9(2).
+       01  WS-CUSTOMER-COUNT     PIC 9(7)   VALUE 0.
+      *    S9(11) so summing CARD-USAGE (PIC S9(7) COMP-3, up to
+      *    9,999,999) across every card for every customer in a large
+      *    run can't silently wrap the way req 008 found CARD-USAGE
+      *    itself wrapping at PIC S9(4) COMP.
+       01  WS-GRAND-TOTAL        PIC S9(11) VALUE 0.
+       01  WS-TYPE-TOTALS.
+           02  WS-TYPE-TOTAL     PIC S9(11) VALUE 0 OCCURS 4 TIMES.
+
+       01  WS-ACCUM-LENGTH       PIC S9(5) COMP VALUE 62.
+       01  WS-ACCUM-SAVE-AREA.
+           02  WS-SAVE-CUSTOMER-COUNT PIC 9(7).
+           02  WS-SAVE-GRAND-TOTAL    PIC S9(11).
+           02  WS-SAVE-TYPE-TOTALS.
+               03  WS-SAVE-TYPE-TOTAL PIC S9(11) OCCURS 4 TIMES.
+
+       01  WS-HEADING.
+           02  FILLER            PIC X(24) VALUE
+               'CREDIT EXPOSURE SUMMARY'.
+           02  FILLER            PIC X(56) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           02  WD-LABEL          PIC X(16).
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WD-AMOUNT         PIC ZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER            PIC X(52) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           02  LS-PARM-LEN       PIC S9(4) COMP.
+           02  LS-RESTART-KEY    PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       0000-MAIN.
+           IF LS-PARM-LEN > 0
+               MOVE LS-RESTART-KEY TO WS-CHKP-ID
+           ELSE
+               MOVE SPACES TO WS-CHKP-ID
+           END-IF
+           IF WS-CHKP-ID = SPACES
+               OPEN OUTPUT EXPOSURE-RPT
+               WRITE RPT-LINE FROM WS-HEADING
+           ELSE
+               OPEN EXTEND EXPOSURE-RPT
+           END-IF
+           MOVE 'S' TO WS-REQUEST
+           PERFORM 9800-SAVE-ACCUMULATORS
+           CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                 WS-END-SWITCH WS-CHKP-ID
+                                 WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                 WS-ACCUM-SAVE-AREA OUTPUT-AREA
+           PERFORM 9810-RESTORE-ACCUMULATORS
+           MOVE 'N' TO WS-REQUEST
+           PERFORM 9800-SAVE-ACCUMULATORS
+           CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                 WS-END-SWITCH WS-CHKP-ID
+                                 WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                 WS-ACCUM-SAVE-AREA OUTPUT-AREA
+           PERFORM UNTIL NO-MORE-CUSTOMERS
+               PERFORM 1000-TOTAL-CUSTOMER-CARDS
+               PERFORM 9800-SAVE-ACCUMULATORS
+               CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                     WS-END-SWITCH WS-CHKP-ID
+                                     WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                     WS-ACCUM-SAVE-AREA OUTPUT-AREA
+           END-PERFORM
+           PERFORM 2000-PRINT-TOTALS
+           CLOSE EXPOSURE-RPT
+           GOBACK.
+
+       9800-SAVE-ACCUMULATORS.
+           MOVE WS-CUSTOMER-COUNT TO WS-SAVE-CUSTOMER-COUNT
+           MOVE WS-GRAND-TOTAL    TO WS-SAVE-GRAND-TOTAL
+           MOVE WS-TYPE-TOTALS    TO WS-SAVE-TYPE-TOTALS.
+
+       9810-RESTORE-ACCUMULATORS.
+           MOVE WS-SAVE-CUSTOMER-COUNT TO WS-CUSTOMER-COUNT
+           MOVE WS-SAVE-GRAND-TOTAL    TO WS-GRAND-TOTAL
+           MOVE WS-SAVE-TYPE-TOTALS    TO WS-TYPE-TOTALS.
+
+       1000-TOTAL-CUSTOMER-CARDS.
+           ADD 1 TO WS-CUSTOMER-COUNT
+           PERFORM VARYING WS-CARD-IDX FROM 1 BY 1
+               UNTIL WS-CARD-IDX > CARD-COUNT
+               ADD CARD-USAGE(WS-CARD-IDX) TO WS-GRAND-TOTAL
+               PERFORM 1100-ADD-TO-TYPE-TOTAL
+           END-PERFORM.
+
+       1100-ADD-TO-TYPE-TOTAL.
+           PERFORM VARYING WS-CARD-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-CARD-TYPE-IDX > 4
+               IF CARD-TYPE(WS-CARD-IDX) =
+                       WS-VALID-CARD-TYPE(WS-CARD-TYPE-IDX)
+                   ADD CARD-USAGE(WS-CARD-IDX)
+                       TO WS-TYPE-TOTAL(WS-CARD-TYPE-IDX)
+               END-IF
+           END-PERFORM.
+
+       2000-PRINT-TOTALS.
+           PERFORM VARYING WS-CARD-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-CARD-TYPE-IDX > 4
+               MOVE WS-VALID-CARD-TYPE(WS-CARD-TYPE-IDX) TO WD-LABEL
+               MOVE WS-TYPE-TOTAL(WS-CARD-TYPE-IDX) TO WD-AMOUNT
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           MOVE 'GRAND TOTAL' TO WD-LABEL
+           MOVE WS-GRAND-TOTAL TO WD-AMOUNT
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           MOVE 'UNVERIFIED TYPE' TO WD-LABEL
+           MOVE WS-REJECT-COUNT TO WD-AMOUNT
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
