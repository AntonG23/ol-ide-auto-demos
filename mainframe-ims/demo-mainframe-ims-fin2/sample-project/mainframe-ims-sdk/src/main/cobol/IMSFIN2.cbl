@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMSFIN2.
+      *
+      *    Credit Card OUTPUT-AREA Builder
+      *
+      *    Shared DL/I access module CALLed by the daily batch
+      *    reports that need every customer's cards. Walks the CARDS
+      *    database with unqualified GN calls and groups consecutive
+      *    card segments by account into one customer's OUTPUT-AREA
+      *    at a time.
+      *
+      *    Calling convention (LINKAGE):
+      *      LK-REQUEST  'S' = start/reset the scan from the top
+      *                  'N' = return the next customer's cards
+      *      LK-MASK     'Y' = mask CARD-NUMBER to its last four
+      *                  digits in the returned area, 'N' = full PAN
+      *      LK-END      returned 'Y' when there are no more
+      *                  customers, 'N' when OUTPUT-AREA was filled
+      *
+      *    Any card segment whose CARD-SEG-TYPE isn't on the issuer
+      *    code table is still returned in OUTPUT-AREA (the exception
+      *    and exposure-total reports need to see the balance even
+      *    when the type is junk) - 2200-ADD-CARD-TO-OUTPUT blanks
+      *    CARD-TYPE for that segment instead of passing the junk
+      *    value through, so it's excluded from any by-type breakdown
+      *    keyed off the issuer table (and the req 014 warehouse feed
+      *    never carries the raw junk text). LK-REJECT-COUNT is
+      *    updated on every call with the running total of how many
+      *    cards had an unrecognized type this run, so the caller can
+      *    report it instead of it being silent.
+      *
+      *      LK-CHKP-ID     on a 'S' request, a non-blank value
+      *                     restarts the scan from that DL/I
+      *                     checkpoint (XRST) instead of the top of
+      *                     the database; IMSFIN2 takes its own
+      *                     checkpoints every WS-CHKP-INTERVAL
+      *                     customers and DISPLAYs each one to the
+      *                     job log (and returns it here) so an
+      *                     operator can capture it and feed it back
+      *                     in as the restart PARM on a later rerun
+      *      LK-REJECT-COUNT running count of card segments that
+      *                     failed CARD-TYPE validation this run
+      *                     (still returned in OUTPUT-AREA)
+      *
+      *    The card that tips 2000-NEXT-CUSTOMER into the NEXT
+      *    account is read (and held in WS-HELD-SWITCH/CARD-SEGMENT)
+      *    before a checkpoint could be taken, so a basic CHKP would
+      *    snapshot a DB position already past that held segment and
+      *    XRST would never see it read again. IMSFIN2 takes a
+      *    symbolic checkpoint instead, carrying WS-HELD-SWITCH,
+      *    CARD-SEGMENT and WS-REJECT-COUNT as user areas (passed as
+      *    plain length/data pairs - DL/I infers how many areas there
+      *    are from the call's own parameter count, the same way it
+      *    infers SSA count on GU/ISRT) so XRST restores the held
+      *    segment itself, not just the PCB position.
+      *
+      *      LK-ACCUM-LENGTH/LK-ACCUM-AREA let the caller ride its
+      *                     own report accumulators along on the same
+      *                     symbolic checkpoint. The caller moves its
+      *                     current totals into LK-ACCUM-AREA before
+      *                     every call (LK-ACCUM-LENGTH bytes, 0 if
+      *                     it has nothing to save) and restores from
+      *                     it after the 'S' call returns; IMSFIN2
+      *                     never interprets the bytes.
+      *
+      *    The checkpoint for the customer 2000-NEXT-CUSTOMER just
+      *    assembled can't actually be taken until the NEXT call,
+      *    because LK-ACCUM-AREA at that point still only reflects
+      *    the caller's totals through the PREVIOUS customer - the
+      *    caller hasn't folded the customer this call is about to
+      *    return into its accumulators yet. 9925-SCHEDULE-CHECKPOINT
+      *    just marks one pending (WS-CHKP-PENDING) and remembers the
+      *    ID; 9920-TAKE-PENDING-CHECKPOINT fires it at the top of the
+      *    following call, by which time the caller has folded that
+      *    customer's data and re-saved LK-ACCUM-AREA, so the
+      *    checkpoint's DB position (already past that customer) and
+      *    its accumulator snapshot (now including that customer)
+      *    agree with each other.
+      *
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "CardPcb.cpy".
+       COPY "CardSegment.cpy".
+       COPY "CardTypeTable.cpy".
+
+       01  WS-GN-FUNCTION        PIC X(4) VALUE 'GN  '.
+       01  WS-CHKP-FUNCTION      PIC X(4) VALUE 'CHKP'.
+       01  WS-XRST-FUNCTION      PIC X(4) VALUE 'XRST'.
+       01  WS-CHKP-ID-LENGTH     PIC S9(5) COMP VALUE 8.
+       01  WS-CHKP-INTERVAL      PIC 9(5) VALUE 100.
+       01  WS-CUSTOMERS-SINCE-CHKP PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT       PIC 9(7) VALUE 0.
+
+       01  WS-HELD-SWITCH-LENGTH  PIC S9(5) COMP VALUE 1.
+       01  WS-CARD-SEGMENT-LENGTH PIC S9(5) COMP VALUE 52.
+       01  WS-REJECT-COUNT-LENGTH PIC S9(5) COMP VALUE 7.
+
+       01  WS-CARD-EOF-SWITCH    PIC X VALUE 'N'.
+           88  CARD-AT-END       VALUE 'Y'.
+
+       01  WS-HELD-SWITCH        PIC X VALUE 'N'.
+           88  HAVE-HELD-CARD    VALUE 'Y'.
+
+       01  WS-CHKP-PENDING       PIC X VALUE 'N'.
+           88  CHKP-IS-PENDING   VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-REQUEST            PIC X.
+       01  LK-MASK               PIC X.
+       01  LK-END                PIC X.
+       01  LK-CHKP-ID            PIC X(8).
+       01  LK-REJECT-COUNT       PIC 9(7).
+       01  LK-ACCUM-LENGTH       PIC S9(5) COMP.
+       01  LK-ACCUM-AREA         PIC X(64).
+       COPY "IMSFIN2.out.cpy".
+
+       PROCEDURE DIVISION USING LK-REQUEST
+                                 LK-MASK
+                                 LK-END
+                                 LK-CHKP-ID
+                                 LK-REJECT-COUNT
+                                 LK-ACCUM-LENGTH
+                                 LK-ACCUM-AREA
+                                 OUTPUT-AREA.
+       0000-MAIN.
+           EVALUATE LK-REQUEST
+               WHEN 'S'
+                   PERFORM 1000-START-SCAN
+               WHEN OTHER
+                   PERFORM 2000-NEXT-CUSTOMER
+           END-EVALUATE
+           MOVE WS-REJECT-COUNT TO LK-REJECT-COUNT
+           GOBACK.
+
+       1000-START-SCAN.
+           IF LK-CHKP-ID NOT = SPACES
+               CALL 'CBLTDLI' USING WS-XRST-FUNCTION
+                                     WS-CHKP-ID-LENGTH
+                                     LK-CHKP-ID
+                                     WS-HELD-SWITCH-LENGTH
+                                     WS-HELD-SWITCH
+                                     WS-CARD-SEGMENT-LENGTH
+                                     CARD-SEGMENT
+                                     WS-REJECT-COUNT-LENGTH
+                                     WS-REJECT-COUNT
+                                     LK-ACCUM-LENGTH
+                                     LK-ACCUM-AREA
+           ELSE
+               MOVE 'N' TO WS-HELD-SWITCH
+               MOVE 0 TO WS-REJECT-COUNT
+           END-IF
+           MOVE 'N' TO WS-CARD-EOF-SWITCH
+           MOVE 'N' TO WS-CHKP-PENDING
+           MOVE 0 TO WS-CUSTOMERS-SINCE-CHKP
+           MOVE 'N' TO LK-END.
+
+       2000-NEXT-CUSTOMER.
+           PERFORM 9920-TAKE-PENDING-CHECKPOINT
+           MOVE 0 TO CARD-COUNT
+           MOVE SPACES TO CUST-ACCOUNT-ID
+           IF NOT HAVE-HELD-CARD
+               PERFORM 2100-READ-NEXT-CARD
+           END-IF
+           IF CARD-AT-END
+               MOVE 'Y' TO LK-END
+           ELSE
+               MOVE CARD-ACCOUNT-ID TO CUST-ACCOUNT-ID
+               MOVE 'N' TO WS-HELD-SWITCH
+               PERFORM 2200-ADD-CARD-TO-OUTPUT
+               PERFORM UNTIL CARD-AT-END OR HAVE-HELD-CARD
+                   PERFORM 2100-READ-NEXT-CARD
+                   IF NOT CARD-AT-END
+                       IF CARD-ACCOUNT-ID = CUST-ACCOUNT-ID
+                           PERFORM 2200-ADD-CARD-TO-OUTPUT
+                       ELSE
+                           SET HAVE-HELD-CARD TO TRUE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE 'N' TO LK-END
+               PERFORM 9925-SCHEDULE-CHECKPOINT
+           END-IF.
+
+       9925-SCHEDULE-CHECKPOINT.
+           ADD 1 TO WS-CUSTOMERS-SINCE-CHKP
+           IF WS-CUSTOMERS-SINCE-CHKP >= WS-CHKP-INTERVAL
+               MOVE CUST-ACCOUNT-ID(1:8) TO LK-CHKP-ID
+               SET CHKP-IS-PENDING TO TRUE
+               MOVE 0 TO WS-CUSTOMERS-SINCE-CHKP
+           END-IF.
+
+       9920-TAKE-PENDING-CHECKPOINT.
+           IF CHKP-IS-PENDING
+               CALL 'CBLTDLI' USING WS-CHKP-FUNCTION
+                                     WS-CHKP-ID-LENGTH
+                                     LK-CHKP-ID
+                                     WS-HELD-SWITCH-LENGTH
+                                     WS-HELD-SWITCH
+                                     WS-CARD-SEGMENT-LENGTH
+                                     CARD-SEGMENT
+                                     WS-REJECT-COUNT-LENGTH
+                                     WS-REJECT-COUNT
+                                     LK-ACCUM-LENGTH
+                                     LK-ACCUM-AREA
+               DISPLAY 'IMSFIN2 CHECKPOINT TAKEN, RESTART ID = '
+                       LK-CHKP-ID
+               MOVE 'N' TO WS-CHKP-PENDING
+           END-IF.
+
+       2100-READ-NEXT-CARD.
+           CALL 'CBLTDLI' USING WS-GN-FUNCTION
+                                 CARD-PCB
+                                 CARD-SEGMENT
+           IF CARD-PCB-STATUS-CODE NOT = SPACES
+               SET CARD-AT-END TO TRUE
+           END-IF.
+
+       2200-ADD-CARD-TO-OUTPUT.
+           PERFORM 9900-VALIDATE-CARD-TYPE
+           IF NOT CARD-TYPE-VALID
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           IF CARD-COUNT < 50
+               ADD 1 TO CARD-COUNT
+               MOVE CARD-SEG-NUMBER TO CARD-NUMBER(CARD-COUNT)
+               IF LK-MASK = 'Y'
+                   PERFORM 9910-MASK-CARD-NUMBER
+               END-IF
+               IF CARD-TYPE-VALID
+                   MOVE CARD-SEG-TYPE TO CARD-TYPE(CARD-COUNT)
+               ELSE
+                   MOVE SPACES TO CARD-TYPE(CARD-COUNT)
+               END-IF
+               MOVE CARD-SEG-LIMIT  TO CARD-LIMIT(CARD-COUNT)
+               MOVE CARD-SEG-USAGE  TO CARD-USAGE(CARD-COUNT)
+           END-IF.
+
+       COPY "CardNumberMask.cpy".
+       COPY "CardTypeValidate.cpy".
