@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMSEXCPT.
+      *
+      *    Daily Over-Limit / Near-Limit Exception Report
+      *
+      *    Walks every customer's cards through the IMSFIN2 builder
+      *    and flags any card where usage is at or above 90% of its
+      *    limit, listing card type and account so collections can
+      *    follow up the same day.
+      *
+      *    LS-RESTART-KEY is the JCL PARM for this step. Blank for a
+      *    fresh run; to restart after an abend, rerun with PARM set
+      *    to the last checkpoint ID IMSFIN2 DISPLAYed to the job log.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-RPT ASSIGN TO RPTPRT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-RPT.
+       01  RPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQUEST            PIC X.
+       01  WS-MASK-SWITCH        PIC X VALUE 'N'.
+       01  WS-END-SWITCH         PIC X.
+           88  NO-MORE-CUSTOMERS VALUE 'Y'.
+       01  WS-CHKP-ID            PIC X(8).
+       01  WS-REJECT-COUNT       PIC 9(7) VALUE 0.
+       01  WS-ACCUM-LENGTH       PIC S9(5) COMP VALUE 0.
+       01  WS-ACCUM-AREA         PIC X(1) VALUE SPACE.
+       COPY "IMSFIN2.out.cpy".
+
+       01  WS-CARD-IDX           PIC 9(2).
+       01  WS-THRESHOLD-PCT      PIC S9(3)  VALUE 90.
+       01  WS-USAGE-PCT          PIC S9(5).
+       01  WS-EXCEPTION-COUNT    PIC 9(5)   VALUE 0.
+
+       01  WS-HEADING.
+           02  FILLER            PIC X(16) VALUE 'EXCEPTION REPORT'.
+           02  FILLER            PIC X(64) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           02  WD-ACCOUNT-ID     PIC X(10).
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WD-CARD-TYPE      PIC X(16).
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WD-CARD-LIMIT     PIC ZZZZZZ9.
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WD-CARD-USAGE     PIC ZZZZZZ9.
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WD-USAGE-PCT      PIC ZZZ9.
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  FILLER            PIC X(8)  VALUE 'PCT USED'.
+           02  FILLER            PIC X(18) VALUE SPACES.
+
+       01  WS-REJECT-LINE.
+           02  FILLER            PIC X(26) VALUE
+               'CARDS W/ UNRECOGNIZED TYPE'.
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WR-REJECT-COUNT   PIC ZZZZZZ9.
+           02  FILLER            PIC X(46) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           02  LS-PARM-LEN       PIC S9(4) COMP.
+           02  LS-RESTART-KEY    PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       0000-MAIN.
+           IF LS-PARM-LEN > 0
+               MOVE LS-RESTART-KEY TO WS-CHKP-ID
+           ELSE
+               MOVE SPACES TO WS-CHKP-ID
+           END-IF
+           IF WS-CHKP-ID = SPACES
+               OPEN OUTPUT EXCEPTION-RPT
+               WRITE RPT-LINE FROM WS-HEADING
+           ELSE
+               OPEN EXTEND EXCEPTION-RPT
+           END-IF
+           MOVE 'S' TO WS-REQUEST
+           CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                 WS-END-SWITCH WS-CHKP-ID
+                                 WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                 WS-ACCUM-AREA OUTPUT-AREA
+           MOVE 'N' TO WS-REQUEST
+           CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                 WS-END-SWITCH WS-CHKP-ID
+                                 WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                 WS-ACCUM-AREA OUTPUT-AREA
+           PERFORM UNTIL NO-MORE-CUSTOMERS
+               PERFORM 1000-CHECK-CUSTOMER-CARDS
+               CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                     WS-END-SWITCH WS-CHKP-ID
+                                     WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                     WS-ACCUM-AREA OUTPUT-AREA
+           END-PERFORM
+           MOVE WS-REJECT-COUNT TO WR-REJECT-COUNT
+           WRITE RPT-LINE FROM WS-REJECT-LINE
+           CLOSE EXCEPTION-RPT
+           GOBACK.
+
+       1000-CHECK-CUSTOMER-CARDS.
+           PERFORM VARYING WS-CARD-IDX FROM 1 BY 1
+               UNTIL WS-CARD-IDX > CARD-COUNT
+               IF CARD-LIMIT(WS-CARD-IDX) > 0
+                   COMPUTE WS-USAGE-PCT =
+                       (CARD-USAGE(WS-CARD-IDX) * 100)
+                       / CARD-LIMIT(WS-CARD-IDX)
+                   IF WS-USAGE-PCT >= WS-THRESHOLD-PCT
+                       MOVE CUST-ACCOUNT-ID TO WD-ACCOUNT-ID
+                       MOVE CARD-TYPE(WS-CARD-IDX) TO WD-CARD-TYPE
+                       MOVE CARD-LIMIT(WS-CARD-IDX) TO WD-CARD-LIMIT
+                       MOVE CARD-USAGE(WS-CARD-IDX) TO WD-CARD-USAGE
+                       MOVE WS-USAGE-PCT TO WD-USAGE-PCT
+                       WRITE RPT-LINE FROM WS-DETAIL-LINE
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
