@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMSXTRCT.
+      *
+      *    Nightly Data Warehouse Extract
+      *
+      *    Writes a fixed-format sequential feed for Finance/HR's
+      *    reporting warehouse: every cardholder's cards (via the
+      *    IMSFIN2 builder, CARD-NUMBER masked to its last four
+      *    digits) followed by every PHONEBOOK entry, so downstream
+      *    systems can pick up both extracts without anyone running
+      *    an ad hoc dump by hand.
+      *
+      *    PHONEBOOK is a separate IMS database from CARDS, so this
+      *    job carries its own PCB/segment copybooks for it
+      *    (PhoneBookPcb.cpy/PhoneBookSegment.cpy) the same way a
+      *    real batch PSB would list a second PCB for a second DBD.
+      *
+      *    LS-RESTART-KEY is the JCL PARM for this step. Blank for a
+      *    fresh run; to restart after an abend, rerun with PARM set
+      *    to the last checkpoint ID IMSFIN2 DISPLAYed to the job log.
+      *    The extract carries no accumulators of its own (every row
+      *    is written as it's built), so on restart the file is
+      *    opened EXTEND instead of OUTPUT to keep the rows already
+      *    written.
+      *
+      *    That restart key only covers 1000-EXTRACT-CARDS - the only
+      *    DL/I calls IMSFIN2's own CHKP/XRST cover are against
+      *    CARD-PCB. 2000-EXTRACT-PHONEBOOK's unqualified GN walk has
+      *    no checkpoint of its own, so a restart always re-walks all
+      *    of PHONEBOOK from the top (harmless if the prior run never
+      *    got that far - 1000-EXTRACT-CARDS replays as a fast no-op
+      *    once its own DL/I position is exhausted - but it WILL
+      *    duplicate WH-RECORD-TYPE = 'PHBK' rows already appended to
+      *    WAREHOUSE-EXTRACT if the abend happened during or after the
+      *    phonebook portion). This extract is not restart-safe past
+      *    that point; operators restarting a step that got at least
+      *    as far as 2000-EXTRACT-PHONEBOOK should let the prior
+      *    partial output be superseded (rerun from scratch with a
+      *    blank PARM) rather than resume it.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WAREHOUSE-EXTRACT ASSIGN TO WHEXTRCT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WAREHOUSE-EXTRACT.
+       COPY "WarehouseExtract.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "PhoneBookPcb.cpy".
+       COPY "PhoneBookSegment.cpy".
+
+       01  WS-REQUEST            PIC X.
+       01  WS-MASK-SWITCH        PIC X VALUE 'Y'.
+       01  WS-END-SWITCH         PIC X.
+           88  NO-MORE-CUSTOMERS VALUE 'Y'.
+       01  WS-CHKP-ID            PIC X(8).
+       01  WS-REJECT-COUNT       PIC 9(7) VALUE 0.
+       01  WS-ACCUM-LENGTH       PIC S9(5) COMP VALUE 0.
+       01  WS-ACCUM-AREA         PIC X(1) VALUE SPACE.
+       COPY "IMSFIN2.out.cpy".
+
+       01  WS-CARD-IDX           PIC 9(2).
+
+       01  WS-GN-FUNCTION        PIC X(4) VALUE 'GN  '.
+       01  WS-PHBK-EOF-SWITCH    PIC X VALUE 'N'.
+           88  PHBK-AT-END       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           02  LS-PARM-LEN       PIC S9(4) COMP.
+           02  LS-RESTART-KEY    PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       0000-MAIN.
+           IF LS-PARM-LEN > 0
+               MOVE LS-RESTART-KEY TO WS-CHKP-ID
+           ELSE
+               MOVE SPACES TO WS-CHKP-ID
+           END-IF
+           IF WS-CHKP-ID = SPACES
+               OPEN OUTPUT WAREHOUSE-EXTRACT
+           ELSE
+               OPEN EXTEND WAREHOUSE-EXTRACT
+           END-IF
+           PERFORM 1000-EXTRACT-CARDS
+           PERFORM 2000-EXTRACT-PHONEBOOK
+           CLOSE WAREHOUSE-EXTRACT
+           DISPLAY 'IMSXTRCT CARDS W/ UNRECOGNIZED TYPE = '
+                   WS-REJECT-COUNT
+           GOBACK.
+
+       1000-EXTRACT-CARDS.
+           MOVE 'S' TO WS-REQUEST
+           CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                 WS-END-SWITCH WS-CHKP-ID
+                                 WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                 WS-ACCUM-AREA OUTPUT-AREA
+           MOVE 'N' TO WS-REQUEST
+           CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                 WS-END-SWITCH WS-CHKP-ID
+                                 WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                 WS-ACCUM-AREA OUTPUT-AREA
+           PERFORM UNTIL NO-MORE-CUSTOMERS
+               PERFORM 1100-WRITE-CARD-ROWS
+               CALL 'IMSFIN2' USING WS-REQUEST WS-MASK-SWITCH
+                                     WS-END-SWITCH WS-CHKP-ID
+                                     WS-REJECT-COUNT WS-ACCUM-LENGTH
+                                     WS-ACCUM-AREA OUTPUT-AREA
+           END-PERFORM.
+
+       1100-WRITE-CARD-ROWS.
+           PERFORM VARYING WS-CARD-IDX FROM 1 BY 1
+               UNTIL WS-CARD-IDX > CARD-COUNT
+               MOVE 'CARD' TO WH-RECORD-TYPE
+               MOVE CUST-ACCOUNT-ID TO WH-CARD-ACCOUNT-ID
+               MOVE CARD-NUMBER(WS-CARD-IDX) TO WH-CARD-NUMBER
+               MOVE CARD-TYPE(WS-CARD-IDX)   TO WH-CARD-TYPE
+               MOVE CARD-LIMIT(WS-CARD-IDX)  TO WH-CARD-LIMIT
+               MOVE CARD-USAGE(WS-CARD-IDX)  TO WH-CARD-USAGE
+               WRITE WH-EXTRACT-RECORD
+           END-PERFORM.
+
+       2000-EXTRACT-PHONEBOOK.
+      *    Not restart-safe - see the header comment. Always walks
+      *    PHONEBOOK from the top; a restart after this paragraph has
+      *    already run will duplicate its WH-RECORD-TYPE = 'PHBK'
+      *    rows in WAREHOUSE-EXTRACT.
+           PERFORM UNTIL PHBK-AT-END
+               CALL 'CBLTDLI' USING WS-GN-FUNCTION
+                                     PHBK-PCB
+                                     PHBK-SEGMENT
+               IF PHBK-PCB-STATUS-CODE = SPACES
+                   MOVE 'PHBK' TO WH-RECORD-TYPE
+                   MOVE PHBK-LAST-NAME   TO WH-PHBK-LAST-NAME
+                   MOVE PHBK-FIRST-NAME  TO WH-PHBK-FIRST-NAME
+                   MOVE PHBK-EXTENSION   TO WH-PHBK-EXTENSION
+                   MOVE PHBK-ZIP-CODE    TO WH-PHBK-ZIP-CODE
+                   MOVE PHBK-DEPARTMENT  TO WH-PHBK-DEPARTMENT
+                   MOVE PHBK-EMAIL-ADDR  TO WH-PHBK-EMAIL-ADDR
+                   WRITE WH-EXTRACT-RECORD
+               ELSE
+                   SET PHBK-AT-END TO TRUE
+               END-IF
+           END-PERFORM.
