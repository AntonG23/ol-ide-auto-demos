@@ -0,0 +1,11 @@
+      *
+      *    Mask CARD-NUMBER(CARD-COUNT) To Last Four Digits
+      *
+      *    Procedure copybook shared by every program that can
+      *    return a masked PAN, so the masking logic lives in one
+      *    place instead of being re-implemented per report.
+      *
+       9910-MASK-CARD-NUMBER.
+           MOVE 'XXXXXXXXXXXX' TO CARD-NUMBER(CARD-COUNT) (1:12)
+           MOVE CARD-SEG-NUMBER (13:4)
+               TO CARD-NUMBER(CARD-COUNT) (13:4).
