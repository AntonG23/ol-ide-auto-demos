@@ -1,7 +1,24 @@
-      * DATA AREA OUTPUT                                        
-       01  OUTPUT-AREA.                                          
-           02 CREDIT-CARDS      OCCURS 5 TIMES.
+      * DATA AREA OUTPUT
+      *
+      * CUST-ACCOUNT-ID identifies whose cards these are - added
+      * alongside the OCCURS DEPENDING ON rework below so the batch
+      * reports built on top of this area (exception, exposure
+      * summary, warehouse extract) have something to key/print on.
+      *
+      * CREDIT-CARDS is now ODO'd on CARD-COUNT instead of a fixed
+      * OCCURS 5, so a cardholder with cobranded/backup cards beyond
+      * the old cap is carried in full instead of being truncated.
+      *
+      * CARD-LIMIT/CARD-USAGE are widened from PIC S9(4) COMP (max
+      * 9999) to PIC S9(7) COMP-3 so five- and six-figure credit
+      * lines stop wrapping/truncating.
+      *
+       01  OUTPUT-AREA.
+           02 CUST-ACCOUNT-ID      PIC X(10).
+           02 CARD-COUNT           PIC S9(4) COMP.
+           02 CREDIT-CARDS OCCURS 1 TO 50 TIMES
+                   DEPENDING ON CARD-COUNT.
                05  CARD-NUMBER            PIC X(16).
                05  CARD-TYPE              PIC X(16).
-               05  CARD-LIMIT             PIC S9(4) COMP.
-               05  CARD-USAGE             PIC S9(4) COMP.
\ No newline at end of file
+               05  CARD-LIMIT             PIC S9(7) COMP-3.
+               05  CARD-USAGE             PIC S9(7) COMP-3.
