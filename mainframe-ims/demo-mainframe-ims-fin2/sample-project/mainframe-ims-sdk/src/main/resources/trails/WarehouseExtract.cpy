@@ -0,0 +1,24 @@
+      *
+      *    Nightly Data Warehouse Extract Record
+      *
+      *    Fixed-format sequential feed combining masked IMSFIN2
+      *    cardholder rows and PHONEBOOK rows for Finance/HR
+      *    reporting. WH-RECORD-TYPE tells the downstream load which
+      *    of the two overlaid detail layouts a row holds.
+      *
+       01  WH-EXTRACT-RECORD.
+           02  WH-RECORD-TYPE        PIC X(4).
+           02  WH-CARD-DETAIL.
+               03  WH-CARD-ACCOUNT-ID PIC X(10).
+               03  WH-CARD-NUMBER     PIC X(16).
+               03  WH-CARD-TYPE       PIC X(16).
+               03  WH-CARD-LIMIT      PIC 9(7).
+               03  WH-CARD-USAGE      PIC 9(7).
+               03  FILLER             PIC X(15).
+           02  WH-PHBK-DETAIL REDEFINES WH-CARD-DETAIL.
+               03  WH-PHBK-LAST-NAME  PIC X(10).
+               03  WH-PHBK-FIRST-NAME PIC X(10).
+               03  WH-PHBK-EXTENSION  PIC X(10).
+               03  WH-PHBK-ZIP-CODE   PIC X(7).
+               03  WH-PHBK-DEPARTMENT PIC X(4).
+               03  WH-PHBK-EMAIL-ADDR PIC X(30).
