@@ -0,0 +1,16 @@
+      *
+      *    IMS Credit Card Database Segment Layout
+      *
+      *    One segment per card, keyed by account id and card
+      *    sequence number within the account. Walked flat with
+      *    unqualified GN calls; consecutive segments sharing the
+      *    same CARD-ACCOUNT-ID belong to the same cardholder.
+      *
+        01  CARD-SEGMENT.
+            02  CARD-SEG-KEY.
+                03  CARD-ACCOUNT-ID  PIC X(10).
+                03  CARD-SEQ-NO      PIC 9(2).
+            02  CARD-SEG-NUMBER      PIC X(16).
+            02  CARD-SEG-TYPE        PIC X(16).
+            02  CARD-SEG-LIMIT       PIC S9(7) COMP-3.
+            02  CARD-SEG-USAGE       PIC S9(7) COMP-3.
