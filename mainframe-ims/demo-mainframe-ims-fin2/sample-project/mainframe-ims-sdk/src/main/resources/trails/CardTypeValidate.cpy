@@ -0,0 +1,16 @@
+      *
+      *    Validate CARD-SEG-TYPE Against The Issuer Code Table
+      *
+      *    Procedure copybook shared by every program that sets
+      *    CARD-TYPE from a card segment, so the issuer-list check
+      *    lives in one place instead of being re-implemented per
+      *    caller.
+      *
+       9900-VALIDATE-CARD-TYPE.
+           MOVE 'N' TO WS-CARD-TYPE-SWITCH
+           PERFORM VARYING WS-CARD-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-CARD-TYPE-IDX > 4 OR CARD-TYPE-VALID
+               IF CARD-SEG-TYPE = WS-VALID-CARD-TYPE(WS-CARD-TYPE-IDX)
+                   MOVE 'Y' TO WS-CARD-TYPE-SWITCH
+               END-IF
+           END-PERFORM.
