@@ -0,0 +1,16 @@
+      *
+      *    IMS Credit Card Database PCB Mask
+      *
+      *    Standard DL/I database PCB layout for the CARDS DBD that
+      *    backs IMSFIN2's OUTPUT-AREA.
+      *
+        01  CARD-PCB.
+            02  CARD-PCB-DBD-NAME    PIC X(8).
+            02  CARD-PCB-SEG-LEVEL   PIC X(2).
+            02  CARD-PCB-STATUS-CODE PIC X(2).
+            02  CARD-PCB-PROC-OPT    PIC X(4).
+            02  CARD-PCB-RESERVED    PIC S9(5) COMP.
+            02  CARD-PCB-SEG-NAME    PIC X(8).
+            02  CARD-PCB-KEY-LENGTH  PIC S9(5) COMP.
+            02  CARD-PCB-NUMB-SENS   PIC S9(5) COMP.
+            02  CARD-PCB-KEY-FB-AREA PIC X(20).
