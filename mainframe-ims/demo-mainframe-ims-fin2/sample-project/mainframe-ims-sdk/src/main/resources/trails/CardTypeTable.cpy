@@ -0,0 +1,18 @@
+      *
+      *    Valid Issuer Code Table
+      *
+      *    Fixed table of recognized CARD-TYPE values. Anything that
+      *    doesn't match one of these is a typo or made-up issuer and
+      *    gets rejected at the point CARD-TYPE is set.
+      *
+       01  WS-VALID-CARD-TYPES.
+           02  FILLER PIC X(16) VALUE 'VISA'.
+           02  FILLER PIC X(16) VALUE 'MASTERCARD'.
+           02  FILLER PIC X(16) VALUE 'AMEX'.
+           02  FILLER PIC X(16) VALUE 'DISCOVER'.
+       01  WS-VALID-CARD-TYPES-TBL REDEFINES WS-VALID-CARD-TYPES.
+           02  WS-VALID-CARD-TYPE PIC X(16) OCCURS 4 TIMES.
+
+       01  WS-CARD-TYPE-IDX     PIC 9(2).
+       01  WS-CARD-TYPE-SWITCH  PIC X VALUE 'N'.
+           88  CARD-TYPE-VALID  VALUE 'Y'.
