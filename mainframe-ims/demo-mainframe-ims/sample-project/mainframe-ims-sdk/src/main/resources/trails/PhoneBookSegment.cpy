@@ -0,0 +1,16 @@
+      *
+      *    IMS PhoneBook Database (PHONEBOOK) Segment Layout
+      *
+      *    Root segment as stored under the PHONEBOOK DBD. Carries the
+      *    same data the IVTNO message areas expose, keyed on the
+      *    last/first name concatenation used by PCB search arguments.
+      *
+        01  PHBK-SEGMENT.
+            02  PHBK-KEY.
+                03  PHBK-LAST-NAME   PIC X(10).
+                03  PHBK-FIRST-NAME  PIC X(10).
+            02  PHBK-EXTENSION       PIC X(10).
+            02  PHBK-ZIP-CODE        PIC X(7).
+            02  PHBK-DEPARTMENT      PIC X(4).
+            02  PHBK-EMAIL-ADDR      PIC X(30).
+            02  PHBK-SEGNO           PIC X(4).
