@@ -0,0 +1,13 @@
+      *
+      *    IMS PhoneBook Segment Search Argument (qualified, by key)
+      *
+      *    Qualifies GU/REPL/DLET calls against PHBKSEG on the
+      *    concatenated last-name/first-name key.
+      *
+        01  PHBK-SSA.
+            02  SSA-SEG-NAME         PIC X(8)  VALUE 'PHBKSEG '.
+            02  SSA-LPAREN           PIC X     VALUE '('.
+            02  SSA-FIELD-NAME       PIC X(8)  VALUE 'PHBKKEY '.
+            02  SSA-OPERATOR         PIC X(2)  VALUE ' ='.
+            02  SSA-KEY-VALUE        PIC X(20) VALUE SPACES.
+            02  SSA-RPAREN           PIC X     VALUE ')'.
