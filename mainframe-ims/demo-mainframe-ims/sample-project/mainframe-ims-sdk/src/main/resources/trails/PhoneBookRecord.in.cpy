@@ -35,4 +35,6 @@
             02  IN-FIRST-NAME   PICTURE X(10).                            
             02  IN-EXTENSION    PICTURE X(10).                            
             02  IN-ZIP-CODE     PICTURE X(7).
+            02  IN-DEPARTMENT   PICTURE X(4).
+            02  IN-EMAIL-ADDR   PICTURE X(30).
            
\ No newline at end of file
