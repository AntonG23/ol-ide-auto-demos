@@ -0,0 +1,14 @@
+      *
+      *    IMS PhoneBook Audit Trail Record
+      *
+      *    One record per ADD/UPD/DEL accepted by IVTNO, so a deleted
+      *    or changed entry can be traced back to who did it and when.
+      *
+        01  PHBK-AUDIT-RECORD.
+            02  AUD-TIMESTAMP        PIC X(21).
+            02  AUD-LTERM-NAME       PIC X(8).
+            02  AUD-USERID           PIC X(8).
+            02  AUD-COMMAND          PIC X(8).
+            02  AUD-LAST-NAME        PIC X(10).
+            02  AUD-FIRST-NAME       PIC X(10).
+            02  AUD-SEGNO            PIC X(4).
