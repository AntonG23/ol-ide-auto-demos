@@ -34,6 +34,8 @@
             02  OUT-LAST-NAME   PIC X(10).                       
             02  OUT-FIRST-NAME  PIC X(10).                       
             02  OUT-EXTENSION   PIC X(10).                       
-            02  OUT-ZIP-CODE    PIC X(7).   
+            02  OUT-ZIP-CODE    PIC X(7).
+            02  OUT-DEPARTMENT  PIC X(4).
+            02  OUT-EMAIL-ADDR  PIC X(30).
             02  OUT-SEGNO       PICTURE X(4) VALUE SPACES.
            
\ No newline at end of file
