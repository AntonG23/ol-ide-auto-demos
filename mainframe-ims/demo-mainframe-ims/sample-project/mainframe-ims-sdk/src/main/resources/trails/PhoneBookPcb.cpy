@@ -0,0 +1,16 @@
+      *
+      *    IMS PhoneBook Database PCB Mask (PHONEBOOK)
+      *
+      *    Standard DL/I database PCB layout, mapped onto the PCB
+      *    passed to batch and MPP programs against the PHONEBOOK DBD.
+      *
+        01  PHBK-PCB.
+            02  PHBK-PCB-DBD-NAME    PIC X(8).
+            02  PHBK-PCB-SEG-LEVEL   PIC X(2).
+            02  PHBK-PCB-STATUS-CODE PIC X(2).
+            02  PHBK-PCB-PROC-OPT    PIC X(4).
+            02  PHBK-PCB-RESERVED    PIC S9(5) COMP.
+            02  PHBK-PCB-SEG-NAME    PIC X(8).
+            02  PHBK-PCB-KEY-LENGTH  PIC S9(5) COMP.
+            02  PHBK-PCB-NUMB-SENS   PIC S9(5) COMP.
+            02  PHBK-PCB-KEY-FB-AREA PIC X(20).
