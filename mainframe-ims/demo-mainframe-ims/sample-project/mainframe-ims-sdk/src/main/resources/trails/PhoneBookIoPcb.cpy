@@ -0,0 +1,15 @@
+      *
+      *    IMS PhoneBook Transaction I/O PCB Mask
+      *
+      *    Standard TP PCB passed to the IVTNO MPP program. Carries
+      *    the originating LTERM, which IVTNO records on the audit
+      *    trail alongside the signed-on user id.
+      *
+        01  IO-PCB.
+            02  IO-PCB-LTERM-NAME    PIC X(8).
+            02  IO-PCB-RESERVED-1    PIC X(4).
+            02  IO-PCB-DATE          PIC S9(7) COMP-3.
+            02  IO-PCB-TIME          PIC S9(7) COMP-3.
+            02  IO-PCB-INPUT-SEQ     PIC S9(5) COMP.
+            02  IO-PCB-MOD-NAME      PIC X(8).
+            02  IO-PCB-USERID        PIC X(8).
