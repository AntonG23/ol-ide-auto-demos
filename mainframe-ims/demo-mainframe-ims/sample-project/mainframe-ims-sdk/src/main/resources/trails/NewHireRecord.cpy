@@ -0,0 +1,15 @@
+      *
+      *    HR New-Hire Batch Extract Record
+      *
+      *    Fixed-format sequential extract HR sends for a cohort of
+      *    new hires. Same name/extension/zip shape as the IVTNO
+      *    INPUT-MSG ADD fields, minus the transaction envelope, so
+      *    PHBKLOAD can move it straight into the PHONEBOOK segment.
+      *
+        01  NEWHIRE-RECORD.
+            02  NH-LAST-NAME     PIC X(10).
+            02  NH-FIRST-NAME    PIC X(10).
+            02  NH-EXTENSION     PIC X(10).
+            02  NH-ZIP-CODE      PIC X(7).
+            02  NH-DEPARTMENT    PIC X(4).
+            02  NH-EMAIL-ADDR    PIC X(30).
