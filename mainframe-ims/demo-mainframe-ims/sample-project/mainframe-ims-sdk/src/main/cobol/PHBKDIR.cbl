@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHBKDIR.
+      *
+      *    Overnight phone directory report.
+      *
+      *    Walks the PHONEBOOK database end to end with unqualified
+      *    GN calls, sorts the extracted segments by last/first name,
+      *    and prints a directory report with extension and zip code
+      *    for the department admins.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-WORK ASSIGN TO SORTWK1.
+           SELECT DIRECTORY-RPT ASSIGN TO RPTPRT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           02  SRT-LAST-NAME    PIC X(10).
+           02  SRT-FIRST-NAME   PIC X(10).
+           02  SRT-EXTENSION    PIC X(10).
+           02  SRT-ZIP-CODE     PIC X(7).
+
+       FD  DIRECTORY-RPT.
+       01  RPT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "PhoneBookPcb.cpy".
+       COPY "PhoneBookSegment.cpy".
+
+       01  WS-GN-FUNCTION       PIC X(4) VALUE 'GN  '.
+       01  WS-EOF-SWITCH        PIC X VALUE 'N'.
+           88  END-OF-DATABASE  VALUE 'Y'.
+       01  WS-LINE-COUNT        PIC S9(3) VALUE 0.
+       01  WS-PAGE-COUNT        PIC S9(3) VALUE 0.
+
+       01  WS-HEADING-1.
+           02  FILLER           PIC X(30) VALUE
+               'PHONEBOOK DIRECTORY - PAGE '.
+           02  WS-HDG-PAGE      PIC ZZ9.
+           02  FILLER           PIC X(47) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           02  FILLER           PIC X(10) VALUE 'LAST NAME'.
+           02  FILLER           PIC X(11) VALUE 'FIRST NAME'.
+           02  FILLER           PIC X(10) VALUE 'EXTENSION'.
+           02  FILLER           PIC X(9)  VALUE 'ZIP CODE'.
+           02  FILLER           PIC X(40) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           02  WD-LAST-NAME     PIC X(10).
+           02  FILLER           PIC X(1) VALUE SPACE.
+           02  WD-FIRST-NAME    PIC X(10).
+           02  FILLER           PIC X(1) VALUE SPACE.
+           02  WD-EXTENSION     PIC X(10).
+           02  FILLER           PIC X(1) VALUE SPACE.
+           02  WD-ZIP-CODE      PIC X(7).
+           02  FILLER           PIC X(39) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-LAST-NAME SRT-FIRST-NAME
+               INPUT PROCEDURE IS 1000-EXTRACT-PHONEBOOK
+               OUTPUT PROCEDURE IS 2000-PRINT-DIRECTORY
+           STOP RUN.
+
+       1000-EXTRACT-PHONEBOOK.
+           PERFORM UNTIL END-OF-DATABASE
+               CALL 'CBLTDLI' USING WS-GN-FUNCTION
+                                     PHBK-PCB
+                                     PHBK-SEGMENT
+               IF PHBK-PCB-STATUS-CODE = SPACES
+                   MOVE PHBK-LAST-NAME  TO SRT-LAST-NAME
+                   MOVE PHBK-FIRST-NAME TO SRT-FIRST-NAME
+                   MOVE PHBK-EXTENSION  TO SRT-EXTENSION
+                   MOVE PHBK-ZIP-CODE   TO SRT-ZIP-CODE
+                   RELEASE SORT-WORK-REC
+               ELSE
+                   SET END-OF-DATABASE TO TRUE
+               END-IF
+           END-PERFORM.
+
+       2000-PRINT-DIRECTORY.
+           OPEN OUTPUT DIRECTORY-RPT
+           PERFORM 2100-NEW-PAGE
+           PERFORM 2200-WRITE-DETAIL
+               UNTIL SORT-RETURN = 16
+           CLOSE DIRECTORY-RPT.
+
+       2100-NEW-PAGE.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+           MOVE 0 TO WS-LINE-COUNT.
+
+       2200-WRITE-DETAIL.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 16 TO SORT-RETURN
+               NOT AT END
+                   IF WS-LINE-COUNT >= 55
+                       PERFORM 2100-NEW-PAGE
+                   END-IF
+                   MOVE SRT-LAST-NAME  TO WD-LAST-NAME
+                   MOVE SRT-FIRST-NAME TO WD-FIRST-NAME
+                   MOVE SRT-EXTENSION  TO WD-EXTENSION
+                   MOVE SRT-ZIP-CODE   TO WD-ZIP-CODE
+                   WRITE RPT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-LINE-COUNT
+           END-RETURN.
