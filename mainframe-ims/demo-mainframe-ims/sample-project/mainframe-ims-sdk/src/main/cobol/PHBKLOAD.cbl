@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHBKLOAD.
+      *
+      *    New-Hire Batch Load
+      *
+      *    Reads the HR new-hire extract and inserts each entry into
+      *    the PHONEBOOK database directly, so onboarding a whole
+      *    cohort does not mean keying forty ADDs through IVTNO.
+      *    Applies the same zip-code edit and duplicate-extension
+      *    check IVTNO applies on-line, and lists anything rejected.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWHIRE-FILE ASSIGN TO NEWHIRE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-RPT ASSIGN TO RPTPRT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEWHIRE-FILE.
+       COPY "NewHireRecord.cpy".
+
+       FD  REJECT-RPT.
+       01  REJECT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "PhoneBookPcb.cpy".
+       COPY "PhoneBookSegment.cpy".
+       COPY "PhoneBookSsa.cpy".
+
+       01  WS-GU-FUNCTION        PIC X(4) VALUE 'GU  '.
+       01  WS-GN-FUNCTION        PIC X(4) VALUE 'GN  '.
+       01  WS-ISRT-FUNCTION      PIC X(4) VALUE 'ISRT'.
+
+       01  WS-NEWHIRE-EOF-SWITCH PIC X VALUE 'N'.
+           88  NEWHIRE-AT-END    VALUE 'Y'.
+
+       01  WS-SCAN-EOF-SWITCH    PIC X VALUE 'N'.
+           88  SCAN-AT-END       VALUE 'Y'.
+
+       01  WS-DUP-SWITCH         PIC X VALUE 'N'.
+           88  EXTENSION-IN-USE  VALUE 'Y'.
+
+       01  WS-ZIP-SWITCH         PIC X VALUE 'Y'.
+           88  ZIP-CODE-VALID    VALUE 'Y'.
+           88  ZIP-CODE-INVALID  VALUE 'N'.
+
+       01  WS-CURRENT-TIMESTAMP  PIC X(21).
+       01  WS-NEXT-SEGNO         PIC 9(4).
+       01  WS-SEGNO-COUNTER      PIC 9(4) VALUE 0.
+       01  WS-SEGNO-INIT-SWITCH  PIC X VALUE 'N'.
+           88  SEGNO-INITIALIZED VALUE 'Y'.
+
+       01  WS-LOADED-COUNT       PIC 9(5) VALUE 0.
+       01  WS-REJECTED-COUNT     PIC 9(5) VALUE 0.
+
+       01  WS-REJECT-LINE.
+           02  WR-LAST-NAME      PIC X(10).
+           02  FILLER            PIC X(1) VALUE SPACE.
+           02  WR-FIRST-NAME     PIC X(10).
+           02  FILLER            PIC X(1) VALUE SPACE.
+           02  WR-REASON         PIC X(40).
+           02  FILLER            PIC X(18) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           02  FILLER            PIC X(16) VALUE 'NEW HIRES LOADED'.
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WS-SUM-LOADED     PIC ZZZZ9.
+           02  FILLER            PIC X(2)  VALUE SPACES.
+           02  FILLER            PIC X(8)  VALUE 'REJECTED'.
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WS-SUM-REJECTED   PIC ZZZZ9.
+           02  FILLER            PIC X(35) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT NEWHIRE-FILE
+           OPEN OUTPUT REJECT-RPT
+           READ NEWHIRE-FILE
+               AT END SET NEWHIRE-AT-END TO TRUE
+           END-READ
+           PERFORM UNTIL NEWHIRE-AT-END
+               PERFORM 1000-LOAD-ONE-NEWHIRE
+               READ NEWHIRE-FILE
+                   AT END SET NEWHIRE-AT-END TO TRUE
+               END-READ
+           END-PERFORM
+           MOVE WS-LOADED-COUNT   TO WS-SUM-LOADED
+           MOVE WS-REJECTED-COUNT TO WS-SUM-REJECTED
+           WRITE REJECT-LINE FROM WS-SUMMARY-LINE
+           CLOSE NEWHIRE-FILE
+           CLOSE REJECT-RPT
+           GOBACK.
+
+       1000-LOAD-ONE-NEWHIRE.
+           PERFORM 9400-VALIDATE-ZIP-CODE
+           IF ZIP-CODE-INVALID
+               MOVE 'INVALID ZIP CODE' TO WR-REASON
+               PERFORM 9500-WRITE-REJECT
+           ELSE
+               PERFORM 9300-CHECK-DUPLICATE-EXTENSION
+               IF EXTENSION-IN-USE
+                   MOVE 'EXTENSION ALREADY ASSIGNED' TO WR-REASON
+                   PERFORM 9500-WRITE-REJECT
+               ELSE
+                   PERFORM 9100-GENERATE-SEGNO
+                   MOVE NH-LAST-NAME    TO PHBK-LAST-NAME
+                   MOVE NH-FIRST-NAME   TO PHBK-FIRST-NAME
+                   MOVE NH-EXTENSION    TO PHBK-EXTENSION
+                   MOVE NH-ZIP-CODE     TO PHBK-ZIP-CODE
+                   MOVE NH-DEPARTMENT   TO PHBK-DEPARTMENT
+                   MOVE NH-EMAIL-ADDR   TO PHBK-EMAIL-ADDR
+                   MOVE WS-NEXT-SEGNO   TO PHBK-SEGNO
+                   CALL 'CBLTDLI' USING WS-ISRT-FUNCTION
+                                         PHBK-PCB
+                                         PHBK-SEGMENT
+                   IF PHBK-PCB-STATUS-CODE = SPACES
+                       ADD 1 TO WS-LOADED-COUNT
+                   ELSE
+                       MOVE 'DATABASE INSERT FAILED' TO WR-REASON
+                       PERFORM 9500-WRITE-REJECT
+                   END-IF
+               END-IF
+           END-IF.
+
+       9100-GENERATE-SEGNO.
+           IF NOT SEGNO-INITIALIZED
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-CURRENT-TIMESTAMP(13:4) TO WS-SEGNO-COUNTER
+               SET SEGNO-INITIALIZED TO TRUE
+           ELSE
+               ADD 1 TO WS-SEGNO-COUNTER
+               IF WS-SEGNO-COUNTER > 9999
+                   MOVE 1 TO WS-SEGNO-COUNTER
+               END-IF
+           END-IF
+           MOVE WS-SEGNO-COUNTER TO WS-NEXT-SEGNO.
+
+       9300-CHECK-DUPLICATE-EXTENSION.
+           SET WS-DUP-SWITCH TO 'N'
+           SET WS-SCAN-EOF-SWITCH TO 'N'
+           CALL 'CBLTDLI' USING WS-GU-FUNCTION
+                                 PHBK-PCB
+                                 PHBK-SEGMENT
+           IF PHBK-PCB-STATUS-CODE NOT = SPACES
+               SET SCAN-AT-END TO TRUE
+           END-IF
+           PERFORM UNTIL SCAN-AT-END OR EXTENSION-IN-USE
+               IF PHBK-EXTENSION = NH-EXTENSION
+                   AND (PHBK-LAST-NAME NOT = NH-LAST-NAME
+                        OR PHBK-FIRST-NAME NOT = NH-FIRST-NAME)
+                   SET EXTENSION-IN-USE TO TRUE
+               ELSE
+                   CALL 'CBLTDLI' USING WS-GN-FUNCTION
+                                         PHBK-PCB
+                                         PHBK-SEGMENT
+                   IF PHBK-PCB-STATUS-CODE NOT = SPACES
+                       SET SCAN-AT-END TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       9400-VALIDATE-ZIP-CODE.
+           SET ZIP-CODE-VALID TO TRUE
+           IF NH-ZIP-CODE(1:5) IS NOT NUMERIC
+               SET ZIP-CODE-INVALID TO TRUE
+           ELSE
+               IF NH-ZIP-CODE(6:2) NOT = SPACES
+                   AND NH-ZIP-CODE(6:2) IS NOT NUMERIC
+                   SET ZIP-CODE-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       9500-WRITE-REJECT.
+           MOVE NH-LAST-NAME  TO WR-LAST-NAME
+           MOVE NH-FIRST-NAME TO WR-FIRST-NAME
+           WRITE REJECT-LINE FROM WS-REJECT-LINE
+           ADD 1 TO WS-REJECTED-COUNT.
