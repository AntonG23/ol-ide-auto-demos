@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVTNO.
+      *
+      *    IMS PhoneBook Transaction
+      *
+      *    MPP program behind the IVTNO transaction code. Accepts
+      *    GET/ADD/UPD/DEL against the PHONEBOOK database and logs
+      *    every ADD/UPD/DEL to the audit trail so a changed or
+      *    deleted entry can be traced back to who did it and when.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO PHBKAUDT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-REC        PIC X(69).
+
+       WORKING-STORAGE SECTION.
+       COPY "PhoneBookRecord.in.cpy".
+       COPY "PhoneBookRecord.out.cpy".
+       COPY "PhoneBookPcb.cpy".
+       COPY "PhoneBookIoPcb.cpy".
+       COPY "PhoneBookSegment.cpy".
+       COPY "PhoneBookSsa.cpy".
+       COPY "PhoneBookAudit.cpy".
+
+       01  WS-GU-FUNCTION        PIC X(4) VALUE 'GU  '.
+       01  WS-GN-FUNCTION        PIC X(4) VALUE 'GN  '.
+       01  WS-ISRT-FUNCTION      PIC X(4) VALUE 'ISRT'.
+       01  WS-REPL-FUNCTION      PIC X(4) VALUE 'REPL'.
+       01  WS-DLET-FUNCTION      PIC X(4) VALUE 'DLET'.
+
+       01  WS-CURRENT-TIMESTAMP  PIC X(21).
+       01  WS-NEXT-SEGNO         PIC 9(4).
+       01  WS-SEGNO-COUNTER      PIC 9(4) VALUE 0.
+       01  WS-SEGNO-INIT-SWITCH  PIC X VALUE 'N'.
+           88  SEGNO-INITIALIZED VALUE 'Y'.
+
+       01  WS-ZIP-SWITCH         PIC X VALUE 'Y'.
+           88  ZIP-CODE-VALID    VALUE 'Y'.
+           88  ZIP-CODE-INVALID  VALUE 'N'.
+
+       01  WS-DUP-SWITCH         PIC X VALUE 'N'.
+           88  EXTENSION-IN-USE  VALUE 'Y'.
+
+       01  WS-SCAN-EOF-SWITCH    PIC X VALUE 'N'.
+           88  SCAN-AT-END       VALUE 'Y'.
+
+       01  WS-MATCH-SWITCH       PIC X VALUE 'N'.
+           88  PARTIAL-MATCHED   VALUE 'Y'.
+
+       01  WS-PARTIAL-LAST-NAME  PIC X(10).
+       01  WS-PARTIAL-LENGTH     PIC 9(2).
+       01  WS-SCAN-POS           PIC 9(2).
+       01  WS-MATCH-COUNT        PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           CALL 'CBLTDLI' USING WS-GU-FUNCTION
+                                 IO-PCB
+                                 INPUT-MSG
+
+           MOVE SPACES          TO OUT-MESSAGE
+           MOVE IN-COMMAND      TO OUT-COMMAND
+           MOVE IN-LAST-NAME    TO OUT-LAST-NAME
+           MOVE IN-FIRST-NAME   TO OUT-FIRST-NAME
+           MOVE IN-EXTENSION    TO OUT-EXTENSION
+           MOVE IN-ZIP-CODE     TO OUT-ZIP-CODE
+           MOVE IN-DEPARTMENT   TO OUT-DEPARTMENT
+           MOVE IN-EMAIL-ADDR   TO OUT-EMAIL-ADDR
+           MOVE SPACES          TO OUT-SEGNO
+
+           EVALUATE IN-COMMAND
+               WHEN 'GET     '
+                   PERFORM 1000-GET-SEGMENT
+               WHEN 'ADD     '
+                   PERFORM 2000-ADD-SEGMENT
+               WHEN 'UPD     '
+                   PERFORM 3000-UPDATE-SEGMENT
+               WHEN 'DEL     '
+                   PERFORM 4000-DELETE-SEGMENT
+               WHEN 'SRCH    '
+                   PERFORM 5000-SEARCH-SEGMENT
+               WHEN OTHER
+                   MOVE 'INVALID COMMAND' TO OUT-MESSAGE
+           END-EVALUATE
+
+           CALL 'CBLTDLI' USING WS-ISRT-FUNCTION
+                                 IO-PCB
+                                 OUTPUT-MSG
+           GOBACK.
+
+       1000-GET-SEGMENT.
+           PERFORM 9000-BUILD-SSA
+           CALL 'CBLTDLI' USING WS-GU-FUNCTION
+                                 PHBK-PCB
+                                 PHBK-SEGMENT
+                                 PHBK-SSA
+           IF PHBK-PCB-STATUS-CODE = SPACES
+               MOVE PHBK-EXTENSION  TO OUT-EXTENSION
+               MOVE PHBK-ZIP-CODE   TO OUT-ZIP-CODE
+               MOVE PHBK-DEPARTMENT TO OUT-DEPARTMENT
+               MOVE PHBK-EMAIL-ADDR TO OUT-EMAIL-ADDR
+               MOVE PHBK-SEGNO      TO OUT-SEGNO
+               MOVE 'SEGMENT FOUND' TO OUT-MESSAGE
+           ELSE
+               MOVE 'SEGMENT NOT FOUND' TO OUT-MESSAGE
+           END-IF.
+
+       2000-ADD-SEGMENT.
+           PERFORM 9400-VALIDATE-ZIP-CODE
+           IF ZIP-CODE-INVALID
+               MOVE 'INVALID ZIP CODE' TO OUT-MESSAGE
+           ELSE
+               PERFORM 9300-CHECK-DUPLICATE-EXTENSION
+               IF EXTENSION-IN-USE
+                   MOVE 'EXTENSION ALREADY ASSIGNED' TO OUT-MESSAGE
+               ELSE
+                   PERFORM 9100-GENERATE-SEGNO
+                   MOVE IN-LAST-NAME    TO PHBK-LAST-NAME
+                   MOVE IN-FIRST-NAME   TO PHBK-FIRST-NAME
+                   MOVE IN-EXTENSION    TO PHBK-EXTENSION
+                   MOVE IN-ZIP-CODE     TO PHBK-ZIP-CODE
+                   MOVE IN-DEPARTMENT   TO PHBK-DEPARTMENT
+                   MOVE IN-EMAIL-ADDR   TO PHBK-EMAIL-ADDR
+                   MOVE WS-NEXT-SEGNO   TO PHBK-SEGNO
+                   CALL 'CBLTDLI' USING WS-ISRT-FUNCTION
+                                         PHBK-PCB
+                                         PHBK-SEGMENT
+                   IF PHBK-PCB-STATUS-CODE = SPACES
+                       MOVE PHBK-SEGNO  TO OUT-SEGNO
+                       MOVE 'SEGMENT ADDED' TO OUT-MESSAGE
+                       PERFORM 9200-WRITE-AUDIT-RECORD
+                   ELSE
+                       MOVE 'ADD FAILED' TO OUT-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-UPDATE-SEGMENT.
+           PERFORM 9400-VALIDATE-ZIP-CODE
+           IF ZIP-CODE-INVALID
+               MOVE 'INVALID ZIP CODE' TO OUT-MESSAGE
+           ELSE
+               PERFORM 9000-BUILD-SSA
+               CALL 'CBLTDLI' USING WS-GU-FUNCTION
+                                     PHBK-PCB
+                                     PHBK-SEGMENT
+                                     PHBK-SSA
+               IF PHBK-PCB-STATUS-CODE = SPACES
+                   MOVE IN-EXTENSION  TO PHBK-EXTENSION
+                   MOVE IN-ZIP-CODE   TO PHBK-ZIP-CODE
+                   MOVE IN-DEPARTMENT TO PHBK-DEPARTMENT
+                   MOVE IN-EMAIL-ADDR TO PHBK-EMAIL-ADDR
+                   CALL 'CBLTDLI' USING WS-REPL-FUNCTION
+                                         PHBK-PCB
+                                         PHBK-SEGMENT
+                   IF PHBK-PCB-STATUS-CODE = SPACES
+                       MOVE PHBK-SEGNO TO OUT-SEGNO
+                       MOVE 'SEGMENT UPDATED' TO OUT-MESSAGE
+                       PERFORM 9200-WRITE-AUDIT-RECORD
+                   ELSE
+                       MOVE 'UPDATE FAILED' TO OUT-MESSAGE
+                   END-IF
+               ELSE
+                   MOVE 'SEGMENT NOT FOUND' TO OUT-MESSAGE
+               END-IF
+           END-IF.
+
+       4000-DELETE-SEGMENT.
+           PERFORM 9000-BUILD-SSA
+           CALL 'CBLTDLI' USING WS-GU-FUNCTION
+                                 PHBK-PCB
+                                 PHBK-SEGMENT
+                                 PHBK-SSA
+           IF PHBK-PCB-STATUS-CODE = SPACES
+               MOVE PHBK-SEGNO TO OUT-SEGNO
+               CALL 'CBLTDLI' USING WS-DLET-FUNCTION
+                                     PHBK-PCB
+                                     PHBK-SEGMENT
+               IF PHBK-PCB-STATUS-CODE = SPACES
+                   MOVE 'SEGMENT DELETED' TO OUT-MESSAGE
+                   PERFORM 9200-WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE 'DELETE FAILED' TO OUT-MESSAGE
+               END-IF
+           ELSE
+               MOVE 'SEGMENT NOT FOUND' TO OUT-MESSAGE
+           END-IF.
+
+       9000-BUILD-SSA.
+           MOVE IN-LAST-NAME    TO SSA-KEY-VALUE(1:10)
+           MOVE IN-FIRST-NAME   TO SSA-KEY-VALUE(11:10).
+
+       9100-GENERATE-SEGNO.
+           IF NOT SEGNO-INITIALIZED
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-CURRENT-TIMESTAMP(13:4) TO WS-SEGNO-COUNTER
+               SET SEGNO-INITIALIZED TO TRUE
+           ELSE
+               ADD 1 TO WS-SEGNO-COUNTER
+               IF WS-SEGNO-COUNTER > 9999
+                   MOVE 1 TO WS-SEGNO-COUNTER
+               END-IF
+           END-IF
+           MOVE WS-SEGNO-COUNTER TO WS-NEXT-SEGNO.
+
+       5000-SEARCH-SEGMENT.
+           MOVE FUNCTION TRIM(IN-LAST-NAME) TO WS-PARTIAL-LAST-NAME
+           COMPUTE WS-PARTIAL-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(IN-LAST-NAME))
+           MOVE 0 TO WS-MATCH-COUNT
+           SET WS-SCAN-EOF-SWITCH TO 'N'
+           PERFORM UNTIL SCAN-AT-END
+               CALL 'CBLTDLI' USING WS-GN-FUNCTION
+                                     PHBK-PCB
+                                     PHBK-SEGMENT
+               IF PHBK-PCB-STATUS-CODE NOT = SPACES
+                   SET SCAN-AT-END TO TRUE
+               ELSE
+                   PERFORM 5100-CHECK-PARTIAL-MATCH
+                   IF PARTIAL-MATCHED
+                       MOVE PHBK-LAST-NAME  TO OUT-LAST-NAME
+                       MOVE PHBK-FIRST-NAME TO OUT-FIRST-NAME
+                       MOVE PHBK-EXTENSION  TO OUT-EXTENSION
+                       MOVE PHBK-ZIP-CODE   TO OUT-ZIP-CODE
+                       MOVE PHBK-DEPARTMENT TO OUT-DEPARTMENT
+                       MOVE PHBK-EMAIL-ADDR TO OUT-EMAIL-ADDR
+                       MOVE PHBK-SEGNO      TO OUT-SEGNO
+                       MOVE 'MATCH FOUND'   TO OUT-MESSAGE
+                       CALL 'CBLTDLI' USING WS-ISRT-FUNCTION
+                                             IO-PCB
+                                             OUTPUT-MSG
+                       ADD 1 TO WS-MATCH-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-MATCH-COUNT = 0
+               MOVE 'NO MATCHES FOUND' TO OUT-MESSAGE
+           ELSE
+               MOVE 'SEARCH COMPLETE' TO OUT-MESSAGE
+           END-IF.
+
+       5100-CHECK-PARTIAL-MATCH.
+           MOVE 'N' TO WS-MATCH-SWITCH
+           IF WS-PARTIAL-LENGTH = 0
+               SET PARTIAL-MATCHED TO TRUE
+           ELSE
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-SCAN-POS > (11 - WS-PARTIAL-LENGTH)
+                       OR PARTIAL-MATCHED
+                   IF PHBK-LAST-NAME(WS-SCAN-POS:WS-PARTIAL-LENGTH)
+                       = WS-PARTIAL-LAST-NAME(1:WS-PARTIAL-LENGTH)
+                       SET PARTIAL-MATCHED TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       9300-CHECK-DUPLICATE-EXTENSION.
+           SET WS-DUP-SWITCH TO 'N'
+           SET WS-SCAN-EOF-SWITCH TO 'N'
+           PERFORM UNTIL SCAN-AT-END OR EXTENSION-IN-USE
+               CALL 'CBLTDLI' USING WS-GN-FUNCTION
+                                     PHBK-PCB
+                                     PHBK-SEGMENT
+               IF PHBK-PCB-STATUS-CODE NOT = SPACES
+                   SET SCAN-AT-END TO TRUE
+               ELSE
+                   IF PHBK-EXTENSION = IN-EXTENSION
+                       AND (PHBK-LAST-NAME NOT = IN-LAST-NAME
+                            OR PHBK-FIRST-NAME NOT = IN-FIRST-NAME)
+                       SET EXTENSION-IN-USE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       9400-VALIDATE-ZIP-CODE.
+           SET ZIP-CODE-VALID TO TRUE
+           IF IN-ZIP-CODE(1:5) IS NOT NUMERIC
+               SET ZIP-CODE-INVALID TO TRUE
+           ELSE
+               IF IN-ZIP-CODE(6:2) NOT = SPACES
+                   AND IN-ZIP-CODE(6:2) IS NOT NUMERIC
+                   SET ZIP-CODE-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      *    A real shop would route this through a GSAM PCB or a
+      *    logging transaction rather than OPEN/CLOSE-ing a QSAM file
+      *    per MPP transaction, but AUDIT-FILE has no PCB of its own
+      *    in this demo PSB, so OPEN EXTEND/CLOSE here each call is
+      *    the workaround for that, not the pattern to copy elsewhere
+      *    in this file.
+       9200-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE IO-PCB-LTERM-NAME    TO AUD-LTERM-NAME
+           MOVE IO-PCB-USERID        TO AUD-USERID
+           MOVE IN-COMMAND           TO AUD-COMMAND
+           MOVE IN-LAST-NAME         TO AUD-LAST-NAME
+           MOVE IN-FIRST-NAME        TO AUD-FIRST-NAME
+           MOVE OUT-SEGNO            TO AUD-SEGNO
+           WRITE AUDIT-FILE-REC FROM PHBK-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
